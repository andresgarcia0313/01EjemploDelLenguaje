@@ -1,16 +1,72 @@
+      >>SOURCE FORMAT FREE
 IDENTIFICATION DIVISION.
 PROGRAM-ID. AnimalProgram.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+   SELECT PerroInventarioFile
+      ASSIGN TO 'PERROINV'
+      ORGANIZATION IS INDEXED
+      ACCESS MODE IS DYNAMIC
+      RECORD KEY IS NombrePerroKey
+      FILE STATUS IS EstadoInventarioFile.
+
+   SELECT PerroLogFile
+      ASSIGN TO 'PERROLOG'
+      ORGANIZATION IS INDEXED
+      ACCESS MODE IS DYNAMIC
+      RECORD KEY IS LogTransaccionId
+      FILE STATUS IS EstadoLogFile.
+
+   SELECT PerroExcepFile
+      ASSIGN TO 'PERROEXC'
+      ORGANIZATION IS LINE SEQUENTIAL
+      FILE STATUS IS EstadoExcepFile.
+
 DATA DIVISION.
+FILE SECTION.
+
+FD PerroInventarioFile.
+01 PerroInventarioRecord.
+   05 NombrePerroKey PIC X(20).
+   05 EdadPerroReg PIC 99.
+   05 RazaPerroReg PIC X(20).
+   05 PrecioPerroReg PIC 9999.
+
+FD PerroLogFile.
+01 PerroLogRecord.
+   05 LogTransaccionId PIC 9(6).
+   05 LogFecha PIC X(08).
+   05 LogNombrePerro PIC X(20).
+   05 LogEdadPerro PIC S99.
+   05 LogRazaPerro PIC X(20).
+   05 LogPrecioPerro PIC S9999.
+   05 LogEstado PIC X(01).
+
+FD PerroExcepFile.
+01 PerroExcepcionRecord.
+   05 ExcNombrePerro PIC X(20).
+   05 ExcEdadPerro PIC S99.
+   05 ExcRazaPerro PIC X(20).
+   05 ExcPrecioPerro PIC S9999.
+   05 ExcMotivo PIC X(40).
+
 WORKING-STORAGE SECTION.
 
 01 AnimalData.
    05 Nombre PIC X(20).
-   05 Edad PIC 99.
+   05 Edad PIC S99.
 
 01 PerroData.
    05 Raza PIC X(20).
-   05 Precio PIC 9999.
+   05 Precio PIC S9999.
+
+*> Datos de entrada para el alta de gatos; se apoyan
+*> en los mismos campos genéricos de AnimalData para Nombre y Edad.
+01 GatoData.
+   05 RazaGato PIC X(20).
+   05 PrecioGato PIC 9999.
 
 01 PerrosTiendaData.
    05 Perros OCCURS 10 TIMES.
@@ -19,64 +75,675 @@ WORKING-STORAGE SECTION.
       10 RazaPerro PIC X(20).
       10 PrecioPerro PIC 9999.
 
+01 GatosTiendaData.
+   05 Gatos OCCURS 10 TIMES.
+      10 NombreGato PIC X(20).
+      10 EdadGato PIC 99.
+      10 RazaGatoTabla PIC X(20).
+      10 PrecioGatoTabla PIC 9999.
+
+*> Casilla de intercambio usada por los ordenamientos
+01 PerroTemp.
+   05 NombrePerroTemp PIC X(20).
+   05 EdadPerroTemp PIC 99.
+   05 RazaPerroTemp PIC X(20).
+   05 PrecioPerroTemp PIC 9999.
+
+*> Tabla auxiliar para el resumen por raza
+01 ResumenRazaData.
+   05 ResumenRaza OCCURS 10 TIMES.
+      10 NombreRazaResumen PIC X(20).
+      10 CantidadRazaResumen PIC 99.
+      10 TotalPrecioRazaResumen PIC 9(6).
+
 01 FacturarData.
-   05 Total PIC 99999.
+   05 NumeroFactura PIC 9999 VALUE ZERO.
+   05 GranTotalFactura PIC 9(7) VALUE ZERO.
+
+*> Contadores vivos de la tienda; sustituyen el límite de 3 que tenían
+*> BuscarPerroMasViejo e ImprimirPerros, y alimentan la conciliación
+*> de fin de día.
+01 ControlInventarioData.
+   05 NumPerros PIC 99 VALUE ZERO.
+   05 NumPerrosInicial PIC 99 VALUE ZERO.
+   05 NumGatos PIC 99 VALUE ZERO.
+   05 NumRazas PIC 99 VALUE ZERO.
+   05 ContadorAltas PIC 99 VALUE ZERO.
+   05 ContadorBajas PIC 99 VALUE ZERO.
+   05 ContadorImpresos PIC 99 VALUE ZERO.
+   05 IndiceMasViejo PIC 99 VALUE ZERO.
+   05 PosicionVenta PIC 99 VALUE ZERO.
+   05 TotalEsperadoExterno PIC 9(7) VALUE ZERO.
+   05 PromedioRaza PIC 9(6)V99 VALUE ZERO.
+
+01 ValidacionPerroData.
+   05 SwPerroValido PIC X(01).
+      88 PerroValido VALUE 'S'.
+      88 PerroInvalido VALUE 'N'.
+   05 MotivoRechazo PIC X(40).
+
+01 BusquedaPerroData.
+   05 NombreBuscado PIC X(20).
+   05 RazaBuscada PIC X(20).
+   05 SwPerroEncontrado PIC X(01).
+      88 PerroEncontrado VALUE 'S'.
+
+01 ActualizarPerroData.
+   05 NombreActualizar PIC X(20).
+   05 RazaNueva PIC X(20).
+   05 PrecioNuevo PIC S9999.
+
+01 VenderPerroData.
+   05 NombreVender PIC X(20).
+
+*> Control de transacciones para el reinicio
+01 TransaccionData.
+   05 TransaccionIdActual PIC 9(6) VALUE ZERO.
+   05 SwTransaccionAplicada PIC X(01) VALUE 'N'.
+      88 TransaccionYaAplicada VALUE 'S'.
+   05 FechaDelSistema PIC X(08) VALUE SPACES.
+   05 EstadoTransaccionActual PIC X(01) VALUE SPACES.
+   05 DiaTransaccionBase PIC 9(4) VALUE ZERO.
+   05 SecuenciaTransaccionDia PIC 99 VALUE ZERO.
+
+01 EstadosArchivo.
+   05 EstadoInventarioFile PIC XX.
+   05 EstadoLogFile PIC XX.
+   05 EstadoExcepFile PIC XX.
+
+01 SwFinArchivoData.
+   05 SwFinInventario PIC X(01).
+      88 FinInventario VALUE 'S'.
+   05 SwFinLog PIC X(01).
+      88 FinLog VALUE 'S'.
 
-01 i PIC 99.
+*> Resultado de buscar en PerroLogFile si un nombre ya tuvo alguna vez
+*> una alta aplicada, vendido o no el animal después.
+01 HistorialAltaData.
+   05 SwNombreHistorico PIC X(01).
+      88 NombreYaAgregadoHistorico VALUE 'S'.
+
+01 i PIC 99 VALUE ZERO.
+01 j PIC 99 VALUE ZERO.
+01 RazaIdx PIC 99 VALUE ZERO.
+01 SwRazaEncontrada PIC X(01) VALUE 'N'.
+   88 RazaYaExiste VALUE 'S'.
 
 PROCEDURE DIVISION.
-    
+
+   PERFORM AbrirArchivos
+   PERFORM CargarInventario
+   MOVE NumPerros TO NumPerrosInicial
+
+   *> Altas del día. El número de transacción lo deriva GenerarTransaccionId
+   *> de la fecha del sistema más un secuencial, así que identifica cada
+   *> alta de forma estable entre corridas del mismo día: si el job se
+   *> reinicia, el log ya escrito evita volver a dar de alta los mismos
+   *> perros de siempre en cada ejecución. Una corrida de un día distinto
+   *> sí calcula números de transacción nuevos, pero estas altas no se
+   *> repiten ni se suman: Firulais, Rex y Luna siguen en el inventario
+   *> (AgregarPerro los rechaza por nombre duplicado) y Bobby, aunque
+   *> VenderPerro ya lo sacó de la tabla más adelante en la corrida,
+   *> tampoco reingresa (ExisteAltaHistoricaPorNombre lo bloquea por
+   *> haber tenido ya una alta aplicada). Este bloque es el intake de
+   *> ejemplo de la tienda el primer día; en producción vendría de un
+   *> archivo o transacción externa distinta cada corrida.
+   PERFORM GenerarTransaccionId
    MOVE 'Firulais' TO Nombre
    MOVE 3 TO Edad
    MOVE 'Labrador' TO Raza
    MOVE 1000 TO Precio
    PERFORM AgregarPerro
-   
+
+   PERFORM GenerarTransaccionId
    MOVE 'Rex' TO Nombre
    MOVE 5 TO Edad
    MOVE 'Pastor Aleman' TO Raza
    MOVE 1500 TO Precio
    PERFORM AgregarPerro
-   
+
+   PERFORM GenerarTransaccionId
    MOVE 'Bobby' TO Nombre
    MOVE 7 TO Edad
    MOVE 'Chihuahua' TO Raza
    MOVE 500 TO Precio
    PERFORM AgregarPerro
-   
+
+   *> Intake de prueba con datos inválidos: debe quedar en la lista de
+   *> excepciones sin tocar el inventario.
+   PERFORM GenerarTransaccionId
+   MOVE 'SinDatos' TO Nombre
+   MOVE 0 TO Edad
+   MOVE SPACES TO Raza
+   MOVE 0 TO Precio
+   PERFORM AgregarPerro
+
+   *> Otra alta del día; junto con las anteriores, sólo entra en
+   *> inventario una vez por día natural (ver GenerarTransaccionId).
+   PERFORM GenerarTransaccionId
+   MOVE 'Luna' TO Nombre
+   MOVE 2 TO Edad
+   MOVE 'Poodle' TO Raza
+   MOVE 1200 TO Precio
+   PERFORM AgregarPerro
+
+   MOVE 'Michi' TO Nombre
+   MOVE 1 TO Edad
+   MOVE 'Siames' TO RazaGato
+   MOVE 800 TO PrecioGato
+   PERFORM AgregarGato
+
+   MOVE 'Garfield' TO Nombre
+   MOVE 4 TO Edad
+   MOVE 'Naranja' TO RazaGato
+   MOVE 650 TO PrecioGato
+   PERFORM AgregarGato
+
    DISPLAY 'El perro de más edad:'
    PERFORM BuscarPerroMasViejo
+
    DISPLAY 'Perros en la tienda:'
    PERFORM ImprimirPerros
-   DISPLAY 'Total de perros en la tienda: ' Total
-   
+
+   DISPLAY 'Gatos en la tienda:'
+   PERFORM ImprimirGatos
+
+   PERFORM ResumenPorRaza
+
+   DISPLAY 'Lista de precios (de menor a mayor):'
+   PERFORM OrdenarPerrosPorPrecio
+   PERFORM ImprimirPerros
+
+   DISPLAY 'Lista por edad (de menor a mayor):'
+   PERFORM OrdenarPerrosPorEdad
+   PERFORM ImprimirPerros
+
+   MOVE SPACES TO NombreBuscado
+   MOVE 'Chihuahua' TO RazaBuscada
+   DISPLAY '¿Tenemos Chihuahua?'
+   PERFORM BuscarPerroPorNombreRaza
+
+   MOVE 'Rex' TO NombreActualizar
+   MOVE 'Pastor Aleman' TO RazaNueva
+   MOVE 1400 TO PrecioNuevo
+   PERFORM ActualizarPerro
+
+   MOVE 'Bobby' TO NombreVender
+   PERFORM VenderPerro
+
+   DISPLAY 'Perros en la tienda tras la venta:'
+   PERFORM ImprimirPerros
+
+   *> La facturación corre hasta aquí, después de la actualización y la
+   *> venta, para que el gran total reconciliado sea el del inventario
+   *> final del día y no el de antes de esos dos movimientos.
+   PERFORM FacturarPerros
+
+   *> Cifra de ejemplo de la cinta de caja; en producción llegaría de
+   *> fuera del programa. Debe casar con el inventario final (tras la
+   *> actualización de Rex y la venta de Bobby), no con el de antes.
+   MOVE 3600 TO TotalEsperadoExterno
+   PERFORM ReconciliacionFinDia
+
+   PERFORM CerrarArchivos
+
    STOP RUN.
 
+AbrirArchivos.
+   OPEN I-O PerroInventarioFile
+   IF EstadoInventarioFile = '35'
+      OPEN OUTPUT PerroInventarioFile
+      CLOSE PerroInventarioFile
+      OPEN I-O PerroInventarioFile
+   END-IF
+
+   OPEN I-O PerroLogFile
+   IF EstadoLogFile = '35'
+      OPEN OUTPUT PerroLogFile
+      CLOSE PerroLogFile
+      OPEN I-O PerroLogFile
+   END-IF
+
+   OPEN EXTEND PerroExcepFile
+   IF EstadoExcepFile = '35'
+      OPEN OUTPUT PerroExcepFile
+   END-IF
+
+   ACCEPT FechaDelSistema FROM DATE.
+
+CerrarArchivos.
+   CLOSE PerroInventarioFile
+   CLOSE PerroLogFile
+   CLOSE PerroExcepFile.
+
+*> Carga el inventario persistido en disco hacia la tabla de trabajo,
+*> para que la tienda recuerde lo que ya tenía de corridas anteriores
+*>.
+CargarInventario.
+   MOVE 0 TO NumPerros
+   MOVE 'N' TO SwFinInventario
+   MOVE LOW-VALUES TO NombrePerroKey
+   START PerroInventarioFile KEY IS NOT LESS THAN NombrePerroKey
+      INVALID KEY MOVE 'S' TO SwFinInventario
+   END-START
+   PERFORM UNTIL FinInventario
+      READ PerroInventarioFile NEXT RECORD
+         AT END MOVE 'S' TO SwFinInventario
+         NOT AT END
+            IF NumPerros < 10
+               ADD 1 TO NumPerros
+               MOVE NombrePerroKey TO NombrePerro(NumPerros)
+               MOVE EdadPerroReg TO EdadPerro(NumPerros)
+               MOVE RazaPerroReg TO RazaPerro(NumPerros)
+               MOVE PrecioPerroReg TO PrecioPerro(NumPerros)
+            END-IF
+      END-READ
+   END-PERFORM.
+
+*> Graba (o regraba) en el archivo indexado el renglón que corresponde
+*> a la posición dada de la tabla de perros.
+GrabarPerroEnArchivo.
+   MOVE NombrePerro(i) TO NombrePerroKey
+   MOVE EdadPerro(i) TO EdadPerroReg
+   MOVE RazaPerro(i) TO RazaPerroReg
+   MOVE PrecioPerro(i) TO PrecioPerroReg
+   WRITE PerroInventarioRecord
+      INVALID KEY
+         REWRITE PerroInventarioRecord
+            INVALID KEY DISPLAY 'No se pudo grabar en el archivo de inventario: ' NombrePerroKey
+         END-REWRITE
+   END-WRITE.
+
+*> Genera el identificador de la próxima transacción de alta a partir
+*> de la fecha del sistema (mes+día) y un secuencial dentro del día.
+*> Dos corridas del mismo día calculan el mismo identificador para la
+*> misma alta, así que EstaTransaccionRegistrada sigue protegiendo un
+*> reinicio; un día distinto produce identificadores distintos, así
+*> que el inventario sí puede seguir creciendo de un día al siguiente.
+GenerarTransaccionId.
+   ADD 1 TO SecuenciaTransaccionDia
+   MOVE FechaDelSistema(3:4) TO DiaTransaccionBase
+   COMPUTE TransaccionIdActual = DiaTransaccionBase * 100 + SecuenciaTransaccionDia.
+
+*> Revisa si la transacción de alta actual ya quedó aplicada en una
+*> corrida anterior (reinicio).
+EstaTransaccionRegistrada.
+   MOVE TransaccionIdActual TO LogTransaccionId
+   READ PerroLogFile
+      INVALID KEY MOVE 'N' TO SwTransaccionAplicada
+      NOT INVALID KEY MOVE 'S' TO SwTransaccionAplicada
+   END-READ.
+
+*> Registra la transacción de alta actual en el log, aplicada o
+*> rechazada (EstadoTransaccionActual trae cuál de las dos es), para
+*> que EstaTransaccionRegistrada la reconozca en un reinicio y no
+*> vuelva a intentar el mismo alta que ya se resolvió hoy.
+RegistrarTransaccionLog.
+   MOVE TransaccionIdActual TO LogTransaccionId
+   MOVE FechaDelSistema TO LogFecha
+   MOVE Nombre TO LogNombrePerro
+   MOVE Edad TO LogEdadPerro
+   MOVE Raza TO LogRazaPerro
+   MOVE Precio TO LogPrecioPerro
+   MOVE EstadoTransaccionActual TO LogEstado
+   WRITE PerroLogRecord
+      INVALID KEY DISPLAY 'No se pudo registrar la transacción ' TransaccionIdActual ' en el log'
+   END-WRITE.
+
+*> Revisa en el log si el nombre dado ya tuvo alguna vez una alta
+*> aplicada ('A'), se haya vendido después o no. Un perro vendido sale
+*> de PerrosTiendaData (VenderPerro lo borra de la tabla y del
+*> archivo), así que el chequeo de duplicados contra la tabla actual no
+*> lo detecta; sin este chequeo contra el historial, el mismo nombre
+*> vuelve a pasar la validación con un TransaccionIdActual nuevo (de un
+*> día distinto) y reingresa como si nunca se hubiera vendido.
+ExisteAltaHistoricaPorNombre.
+   MOVE 'N' TO SwNombreHistorico
+   MOVE LOW-VALUES TO LogTransaccionId
+   START PerroLogFile KEY IS NOT LESS THAN LogTransaccionId
+      INVALID KEY MOVE 'S' TO SwFinLog
+      NOT INVALID KEY MOVE 'N' TO SwFinLog
+   END-START
+   PERFORM UNTIL FinLog
+      READ PerroLogFile NEXT RECORD
+         AT END MOVE 'S' TO SwFinLog
+         NOT AT END
+            IF LogNombrePerro = Nombre AND LogEstado = 'A'
+               MOVE 'S' TO SwNombreHistorico
+            END-IF
+      END-READ
+   END-PERFORM.
+
+*> Valida los datos de entrada de un perro antes de aceptarlo en el
+*> inventario.
+ValidarPerro.
+   MOVE 'S' TO SwPerroValido
+   MOVE SPACES TO MotivoRechazo
+   IF Raza = SPACES
+      MOVE 'N' TO SwPerroValido
+      MOVE 'Raza en blanco' TO MotivoRechazo
+   END-IF
+   IF Precio NOT NUMERIC OR Precio <= 0
+      MOVE 'N' TO SwPerroValido
+      MOVE 'Precio en cero, negativo o no numérico' TO MotivoRechazo
+   END-IF
+   IF Edad NOT NUMERIC OR Edad <= 0 OR Edad > 20
+      MOVE 'N' TO SwPerroValido
+      MOVE 'Edad fuera de rango' TO MotivoRechazo
+   END-IF.
+
+RegistrarExcepcion.
+   MOVE Nombre TO ExcNombrePerro
+   MOVE Edad TO ExcEdadPerro
+   MOVE Raza TO ExcRazaPerro
+   MOVE Precio TO ExcPrecioPerro
+   MOVE MotivoRechazo TO ExcMotivo
+   WRITE PerroExcepcionRecord
+   DISPLAY 'Registro rechazado para ' Nombre ': ' MotivoRechazo.
+
+*> Alta de un perro. Encadena el chequeo de reinicio, la
+*> validación de datos, el tope de 10 registros y la
+*> persistencia en disco.
 AgregarPerro.
-   ADD 1 TO i
-   MOVE Nombre TO PerrosTiendaData.Perros(i).NombrePerro
-   MOVE Edad TO PerrosTiendaData.Perros(i).EdadPerro
-   MOVE Raza TO PerrosTiendaData.Perros(i).RazaPerro
-   MOVE Precio TO PerrosTiendaData.Perros(i).PrecioPerro.
-   
+   PERFORM EstaTransaccionRegistrada
+   IF TransaccionYaAplicada
+      DISPLAY 'Transacción ' TransaccionIdActual ' ya estaba aplicada, se omite.'
+   ELSE
+      PERFORM ValidarPerro
+      IF PerroInvalido
+         PERFORM RegistrarExcepcion
+         MOVE 'R' TO EstadoTransaccionActual
+         PERFORM RegistrarTransaccionLog
+      ELSE
+         *> NombrePerro es también la llave del archivo indexado de
+         *> inventario, así que dos perros no pueden compartir nombre:
+         *> el segundo alta pisaría silenciosamente el renglón del
+         *> primero al grabarse en disco.
+         MOVE 'N' TO SwPerroEncontrado
+         PERFORM VARYING i FROM 1 BY 1 UNTIL i > NumPerros
+            IF NombrePerro(i) = Nombre
+               MOVE 'S' TO SwPerroEncontrado
+            END-IF
+         END-PERFORM
+         IF PerroEncontrado
+            MOVE 'Ya existe un perro con ese nombre' TO MotivoRechazo
+            PERFORM RegistrarExcepcion
+            MOVE 'R' TO EstadoTransaccionActual
+            PERFORM RegistrarTransaccionLog
+         ELSE
+            *> Un nombre también queda bloqueado si ya tuvo una alta
+            *> aplicada alguna vez, aunque el animal ya no esté en la
+            *> tabla por haberse vendido (ver ExisteAltaHistoricaPorNombre).
+            PERFORM ExisteAltaHistoricaPorNombre
+            IF NombreYaAgregadoHistorico
+               MOVE 'Ya existe un perro con ese nombre' TO MotivoRechazo
+               PERFORM RegistrarExcepcion
+               MOVE 'R' TO EstadoTransaccionActual
+               PERFORM RegistrarTransaccionLog
+            ELSE
+               IF NumPerros >= 10
+                  MOVE 'Inventario de perros lleno' TO MotivoRechazo
+                  PERFORM RegistrarExcepcion
+                  MOVE 'R' TO EstadoTransaccionActual
+                  PERFORM RegistrarTransaccionLog
+               ELSE
+                  ADD 1 TO NumPerros
+                  MOVE Nombre TO NombrePerro(NumPerros)
+                  MOVE Edad TO EdadPerro(NumPerros)
+                  MOVE Raza TO RazaPerro(NumPerros)
+                  MOVE Precio TO PrecioPerro(NumPerros)
+                  MOVE NumPerros TO i
+                  PERFORM GrabarPerroEnArchivo
+                  ADD 1 TO ContadorAltas
+                  MOVE 'A' TO EstadoTransaccionActual
+                  PERFORM RegistrarTransaccionLog
+               END-IF
+            END-IF
+         END-IF
+      END-IF
+   END-IF.
+
+*> Alta de un gato; reutiliza los campos genéricos de AnimalData y su
+*> propia tabla, en paralelo a la de perros.
+AgregarGato.
+   IF NumGatos >= 10
+      DISPLAY 'Inventario de gatos lleno (10), no se puede agregar ' Nombre
+   ELSE
+      ADD 1 TO NumGatos
+      MOVE Nombre TO NombreGato(NumGatos)
+      MOVE Edad TO EdadGato(NumGatos)
+      MOVE RazaGato TO RazaGatoTabla(NumGatos)
+      MOVE PrecioGato TO PrecioGatoTabla(NumGatos)
+   END-IF.
+
 BuscarPerroMasViejo.
-   MOVE 1 TO i *> Inicializamos el contador
-   MOVE 1 TO Total *> Inicializamos el total
-   PERFORM VARYING i FROM 1 BY 1 UNTIL i > 3 *> Recorremos el arreglo
-      IF PerrosTiendaData.Perros(i).EdadPerro > Total *> Comparamos la edad
-         MOVE i TO Total *> Guardamos el índice del perro más viejo
-      END-IF *> Fin de la condición
-   END-PERFORM *> Fin del ciclo
-   *> Imprimimos el perro más viejo
-   DISPLAY 'Soy un animal llamado ' PerrosTiendaData.Perros(Total).NombrePerro 
-   DISPLAY 'y tengo ' PerrosTiendaData.Perros(Total).EdadPerro ' años. Soy un perro de raza '
-           PerrosTiendaData.Perros(Total).RazaPerro.
+   IF NumPerros = 0
+      DISPLAY 'No hay perros en la tienda todavía.'
+   ELSE
+      MOVE 1 TO IndiceMasViejo
+      PERFORM VARYING i FROM 1 BY 1 UNTIL i > NumPerros
+         IF EdadPerro(i) > EdadPerro(IndiceMasViejo)
+            MOVE i TO IndiceMasViejo
+         END-IF
+      END-PERFORM
+      DISPLAY 'Soy un animal llamado ' NombrePerro(IndiceMasViejo)
+      DISPLAY 'y tengo ' EdadPerro(IndiceMasViejo) ' años. Soy un perro de raza '
+              RazaPerro(IndiceMasViejo)
+   END-IF.
 
 ImprimirPerros.
-   MOVE 1 TO i
-   PERFORM VARYING i FROM 1 BY 1 UNTIL i > 3
-      DISPLAY 'Nombre: ' PerrosTiendaData.Perros(i).NombrePerro
-      DISPLAY 'Edad: ' PerrosTiendaData.Perros(i).EdadPerro
-      DISPLAY 'Raza: ' PerrosTiendaData.Perros(i).RazaPerro
-      DISPLAY 'Precio: ' PerrosTiendaData.Perros(i).PrecioPerro
+   MOVE 0 TO ContadorImpresos
+   IF NumPerros = 0
+      DISPLAY 'No hay perros en la tienda.'
+   ELSE
+      PERFORM VARYING i FROM 1 BY 1 UNTIL i > NumPerros
+         DISPLAY 'Nombre: ' NombrePerro(i)
+         DISPLAY 'Edad: ' EdadPerro(i)
+         DISPLAY 'Raza: ' RazaPerro(i)
+         DISPLAY 'Precio: ' PrecioPerro(i)
+         ADD 1 TO ContadorImpresos
+      END-PERFORM
+   END-IF.
+
+ImprimirGatos.
+   IF NumGatos = 0
+      DISPLAY 'No hay gatos en la tienda.'
+   ELSE
+      PERFORM VARYING i FROM 1 BY 1 UNTIL i > NumGatos
+         DISPLAY 'Nombre: ' NombreGato(i)
+         DISPLAY 'Edad: ' EdadGato(i)
+         DISPLAY 'Raza: ' RazaGatoTabla(i)
+         DISPLAY 'Precio: ' PrecioGatoTabla(i)
+      END-PERFORM
+   END-IF.
+
+*> Facturación real: suma PrecioPerro en un total de factura propio y
+*> ya no en Total, que BuscarPerroMasViejo usaba como índice
+*>.
+FacturarPerros.
+   MOVE 0 TO GranTotalFactura
+   MOVE 0 TO NumeroFactura
+   IF NumPerros > 0
+      PERFORM VARYING i FROM 1 BY 1 UNTIL i > NumPerros
+         ADD 1 TO NumeroFactura
+         ADD PrecioPerro(i) TO GranTotalFactura
+         DISPLAY 'Factura ' NumeroFactura ': ' NombrePerro(i) ' - $' PrecioPerro(i)
+      END-PERFORM
+   END-IF
+   DISPLAY 'Total general facturado: $' GranTotalFactura.
+
+*> Agrupa el inventario por raza y muestra cantidad y precio promedio
+*> de cada una.
+ResumenPorRaza.
+   MOVE 0 TO NumRazas
+   PERFORM VARYING i FROM 1 BY 1 UNTIL i > NumPerros
+      MOVE 'N' TO SwRazaEncontrada
+      PERFORM VARYING RazaIdx FROM 1 BY 1 UNTIL RazaIdx > NumRazas
+         IF NombreRazaResumen(RazaIdx) = RazaPerro(i)
+            ADD 1 TO CantidadRazaResumen(RazaIdx)
+            ADD PrecioPerro(i) TO TotalPrecioRazaResumen(RazaIdx)
+            MOVE 'S' TO SwRazaEncontrada
+         END-IF
+      END-PERFORM
+      IF NOT RazaYaExiste
+         ADD 1 TO NumRazas
+         MOVE RazaPerro(i) TO NombreRazaResumen(NumRazas)
+         MOVE 1 TO CantidadRazaResumen(NumRazas)
+         MOVE PrecioPerro(i) TO TotalPrecioRazaResumen(NumRazas)
+      END-IF
+   END-PERFORM
+   DISPLAY 'Resumen de inventario por raza:'
+   PERFORM VARYING RazaIdx FROM 1 BY 1 UNTIL RazaIdx > NumRazas
+      COMPUTE PromedioRaza = TotalPrecioRazaResumen(RazaIdx) / CantidadRazaResumen(RazaIdx)
+      DISPLAY '  Raza: ' NombreRazaResumen(RazaIdx)
+              ' Cantidad: ' CantidadRazaResumen(RazaIdx)
+              ' Precio promedio: ' PromedioRaza
    END-PERFORM.
+
+*> Ordena la tabla de perros por precio, de menor a mayor, con el
+*> mismo burbujeo que V-BUBBLESORT en mainAntesDePOO.cbl pero aplicado
+*> al inventario real.
+OrdenarPerrosPorPrecio.
+   IF NumPerros > 1
+      PERFORM VARYING i FROM 1 BY 1 UNTIL i > NumPerros
+         PERFORM VARYING j FROM 1 BY 1 UNTIL j > NumPerros - i
+            IF PrecioPerro(j) > PrecioPerro(j + 1)
+               MOVE NombrePerro(j) TO NombrePerroTemp
+               MOVE EdadPerro(j) TO EdadPerroTemp
+               MOVE RazaPerro(j) TO RazaPerroTemp
+               MOVE PrecioPerro(j) TO PrecioPerroTemp
+               MOVE NombrePerro(j + 1) TO NombrePerro(j)
+               MOVE EdadPerro(j + 1) TO EdadPerro(j)
+               MOVE RazaPerro(j + 1) TO RazaPerro(j)
+               MOVE PrecioPerro(j + 1) TO PrecioPerro(j)
+               MOVE NombrePerroTemp TO NombrePerro(j + 1)
+               MOVE EdadPerroTemp TO EdadPerro(j + 1)
+               MOVE RazaPerroTemp TO RazaPerro(j + 1)
+               MOVE PrecioPerroTemp TO PrecioPerro(j + 1)
+            END-IF
+         END-PERFORM
+      END-PERFORM
+   END-IF.
+
+*> Mismo burbujeo, ordenando ahora por edad.
+OrdenarPerrosPorEdad.
+   IF NumPerros > 1
+      PERFORM VARYING i FROM 1 BY 1 UNTIL i > NumPerros
+         PERFORM VARYING j FROM 1 BY 1 UNTIL j > NumPerros - i
+            IF EdadPerro(j) > EdadPerro(j + 1)
+               MOVE NombrePerro(j) TO NombrePerroTemp
+               MOVE EdadPerro(j) TO EdadPerroTemp
+               MOVE RazaPerro(j) TO RazaPerroTemp
+               MOVE PrecioPerro(j) TO PrecioPerroTemp
+               MOVE NombrePerro(j + 1) TO NombrePerro(j)
+               MOVE EdadPerro(j + 1) TO EdadPerro(j)
+               MOVE RazaPerro(j + 1) TO RazaPerro(j)
+               MOVE PrecioPerro(j + 1) TO PrecioPerro(j)
+               MOVE NombrePerroTemp TO NombrePerro(j + 1)
+               MOVE EdadPerroTemp TO EdadPerro(j + 1)
+               MOVE RazaPerroTemp TO RazaPerro(j + 1)
+               MOVE PrecioPerroTemp TO PrecioPerro(j + 1)
+            END-IF
+         END-PERFORM
+      END-PERFORM
+   END-IF.
+
+*> Búsqueda lineal por nombre, por raza, o por ambos a la vez (si se
+*> dan los dos, el renglón debe cumplir los dos), al estilo de
+*> V-BUSQUEDA en mainAntesDePOO.cbl, devolviendo el renglón completo
+*> de cada coincidencia. Un criterio en blanco no restringe la
+*> búsqueda.
+BuscarPerroPorNombreRaza.
+   MOVE 'N' TO SwPerroEncontrado
+   PERFORM VARYING i FROM 1 BY 1 UNTIL i > NumPerros
+      IF (NombreBuscado = SPACES OR NombrePerro(i) = NombreBuscado)
+            AND (RazaBuscada = SPACES OR RazaPerro(i) = RazaBuscada)
+            AND (NombreBuscado NOT = SPACES OR RazaBuscada NOT = SPACES)
+         DISPLAY 'Encontrado -> Nombre: ' NombrePerro(i)
+         DISPLAY '             Edad: ' EdadPerro(i)
+         DISPLAY '             Raza: ' RazaPerro(i)
+         DISPLAY '             Precio: ' PrecioPerro(i)
+         MOVE 'S' TO SwPerroEncontrado
+      END-IF
+   END-PERFORM
+   IF NOT PerroEncontrado
+      DISPLAY 'No se encontró ningún perro con ese criterio de búsqueda.'
+   END-IF.
+
+*> Corrige raza y precio de un perro ya existente, por nombre. Pasa
+*> los datos nuevos por la misma validación que una alta, para que una
+*> corrección no pueda dejar el renglón peor de como estaba.
+ActualizarPerro.
+   MOVE 'N' TO SwPerroEncontrado
+   MOVE RazaNueva TO Raza
+   MOVE PrecioNuevo TO Precio
+   PERFORM VARYING i FROM 1 BY 1 UNTIL i > NumPerros
+      IF NombrePerro(i) = NombreActualizar
+         MOVE EdadPerro(i) TO Edad
+         PERFORM ValidarPerro
+         IF PerroInvalido
+            DISPLAY 'Actualización rechazada para ' NombreActualizar ': ' MotivoRechazo
+         ELSE
+            MOVE RazaNueva TO RazaPerro(i)
+            MOVE PrecioNuevo TO PrecioPerro(i)
+            PERFORM GrabarPerroEnArchivo
+            DISPLAY 'Perro actualizado: ' NombreActualizar
+         END-IF
+         MOVE 'S' TO SwPerroEncontrado
+      END-IF
+   END-PERFORM
+   IF NOT PerroEncontrado
+      DISPLAY 'No se encontró el perro a actualizar: ' NombreActualizar
+   END-IF.
+
+*> Retira del inventario un perro vendido: lo borra del archivo y
+*> recorre la tabla para cerrar el hueco que deja.
+VenderPerro.
+   MOVE 'N' TO SwPerroEncontrado
+   MOVE 0 TO PosicionVenta
+   PERFORM VARYING i FROM 1 BY 1 UNTIL i > NumPerros
+      IF NombrePerro(i) = NombreVender
+         MOVE i TO PosicionVenta
+         MOVE 'S' TO SwPerroEncontrado
+      END-IF
+   END-PERFORM
+   IF PerroEncontrado
+      MOVE NombreVender TO NombrePerroKey
+      DELETE PerroInventarioFile RECORD
+         INVALID KEY DISPLAY 'No se pudo eliminar del archivo: ' NombreVender
+      END-DELETE
+      PERFORM VARYING i FROM PosicionVenta BY 1 UNTIL i > NumPerros - 1
+         MOVE NombrePerro(i + 1) TO NombrePerro(i)
+         MOVE EdadPerro(i + 1) TO EdadPerro(i)
+         MOVE RazaPerro(i + 1) TO RazaPerro(i)
+         MOVE PrecioPerro(i + 1) TO PrecioPerro(i)
+      END-PERFORM
+      SUBTRACT 1 FROM NumPerros
+      ADD 1 TO ContadorBajas
+      DISPLAY 'Perro vendido y retirado del inventario: ' NombreVender
+   ELSE
+      DISPLAY 'No se encontró el perro a vender: ' NombreVender
+   END-IF.
+
+*> Control de fin de día: compara altas y bajas contra el inventario
+*> final realmente impreso (no sólo las altas, para no disparar una
+*> alerta falsa cuando hubo una venta legítima el mismo día) y el
+*> total facturado contra la cifra externa de referencia.
+ReconciliacionFinDia.
+   DISPLAY ' '
+   DISPLAY '=== Control de fin de día ==='
+   DISPLAY 'Altas de perros procesadas   : ' ContadorAltas
+   DISPLAY 'Bajas de perros (ventas)     : ' ContadorBajas
+   DISPLAY 'Perros reportados impresos   : ' ContadorImpresos
+   IF ContadorImpresos NOT = NumPerrosInicial + ContadorAltas - ContadorBajas
+      DISPLAY '*** ALERTA: las altas/bajas de hoy no coinciden con el inventario impreso ***'
+   ELSE
+      DISPLAY 'Altas, bajas e impresos coinciden, OK.'
+   END-IF
+   DISPLAY 'Gran total facturado         : $' GranTotalFactura
+   DISPLAY 'Total esperado (cinta de caja): $' TotalEsperadoExterno
+   IF GranTotalFactura NOT = TotalEsperadoExterno
+      DISPLAY '*** ALERTA: el total facturado no coincide con el total esperado ***'
+   ELSE
+      DISPLAY 'Totales conciliados, OK.'
+   END-IF.
